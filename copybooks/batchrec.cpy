@@ -0,0 +1,11 @@
+*> ##################################################
+*> COPYBOOK:    BATCHREC
+*> DESCRIPTION: Batch input-file record layout. Carries the
+*>              source document/line-item reference number
+*>              alongside the roman numeral text to convert.
+*> NAME:        Daniel Domalik
+*> DATE:        08/09/2026
+*> ##################################################
+    01 input-record.
+        05 input-id       pic x(10).
+        05 input-numeral  pic x(20).
