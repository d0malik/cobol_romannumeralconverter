@@ -0,0 +1,11 @@
+*> ##################################################
+*> COPYBOOK:    DRIVERREC
+*> DESCRIPTION: Driver/control-file record layout. Lists one batch
+*>              input file per record, tagged with a short label used
+*>              to identify that batch in the combined run report.
+*> NAME:        Daniel Domalik
+*> DATE:        08/09/2026
+*> ##################################################
+    01 driver-record.
+        05 driver-label     pic x(10).
+        05 driver-filename  pic x(64).
