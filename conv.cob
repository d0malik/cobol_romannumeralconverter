@@ -6,100 +6,290 @@
 *> STUDENT ID:  0933553
 *> DATE:        03/23/2018
 *> COMPILER:    COBC
+*>
+*> MODIFICATION HISTORY
+*> DATE       BY   DESCRIPTION
+*> 08/09/2026 DD   Sum-val/is-valid moved to linkage so the caller can
+*>                 route results to output/reject reporting instead of
+*>                 this subprogram displaying them itself.
+*> 08/09/2026 DD   Added reject-reason so the caller can log why a
+*>                 numeral was rejected.
+*> 08/09/2026 DD   Enforce real roman numeral grammar (max three
+*>                 repeats of I/X/C/M, no repeating V/L/D, and only
+*>                 the six legal subtractive pairs) instead of just
+*>                 summing recognized characters.
+*> 08/09/2026 DD   Reworked the grammar check to parse the numeral as
+*>                 four strict positional groups (thousands/hundreds/
+*>                 tens/ones) instead of only comparing each character
+*>                 to the one before it -- the one-character lookback
+*>                 still let constructions like IIX, VIX, IXL and CMM
+*>                 validate. Any character left unconsumed once all
+*>                 four groups have matched is now rejected.
+*> 08/09/2026 DD   Recognize vinculum (overline) notation for values
+*>                 above 3999. The overlined (x1000) segment is written
+*>                 as plain text bracketed in underscores, e.g. _IV_
+*>                 for 4000, matching the notation DCONV now produces.
+*> 08/09/2026 DD   Removed the unused standard-output SELECT/FD and the
+*>                 unreferenced INT item left over from when this
+*>                 program displayed its own results; the caller has
+*>                 handled all output since sum-val/is-valid moved to
+*>                 linkage.
 *> ##################################################
 
 identification division.
 program-id. conv.
-environment division.
-input-output section.
-file-control.
-    select standard-output assign to display.
 data division.
-file section.
-fd standard-output.
-    01 stdout-record pic x(80).
 working-storage section.
-01 int           pic z(04)9.
-01 prev-val      pic x(1).
-77 sum-val       pic 9(10) value 0.
-77 is-valid      pic 9(10) value 0.
-77 i             pic s99 usage is computational.
+01 grp-pos        pic 9(2) value 0.
+01 grp-count      pic 9(2) value 0.
+01 grp-consumed   pic 9(2) value 0.
+01 grp-value      pic 9(4) value 0.
+01 has-bad-char   pic 9(1) value 0.
+01 grp-start      pic 9(2) value 0.
+01 actual-len     pic 9(2) value 0.
+01 vinc-end-pos   pic 9(2) value 0.
+01 thousands-len  pic 9(2) value 0.
+01 ones-len       pic 9(2) value 0.
+01 thousands-sum  pic 9(10) value 0.
+01 ones-sum       pic 9(10) value 0.
+01 seg-text       pic x(30) value spaces.
+01 seg-len        pic 9(2) value 0.
+01 seg-sum        pic 9(10) value 0.
+01 seg-valid      pic 9(1) value 0.
+01 seg-reason     pic x(20) value spaces.
+77 i              pic s99 usage is computational.
 linkage section.
-01 loop       pic 9(2).
-77 input-line pic x(30).
-procedure division using input-line, loop.
+01 loop          pic 9(2).
+77 input-line    pic x(30).
+77 sum-val       pic 9(10).
+77 is-valid      pic 9(1).
+77 reject-reason pic x(20).
+procedure division using input-line, loop, sum-val, is-valid, reject-reason.
     move 0 to sum-val
-    move ' ' to prev-val
-    
-    *> Loop through numerals giving them their respective value
-    perform varying i from 1 by 1 until i is greater than (loop + 1)
-        move 0 to is-valid
-        if i is greater than 1
-            move input-line(i - 1:1) to prev-val
-        end-if
-        
-        if input-line(i:1) is equal to 'M'
-            move 1 to is-valid
-            compute sum-val = sum-val + 1000
-        end-if
-        
-        if input-line(i:1) is equal to 'D'
-            move 1 to is-valid
-            compute sum-val = sum-val + 500
-        end-if
-        
-        if input-line(i:1) is equal to 'C'
-            move 1 to is-valid
-            compute sum-val = sum-val + 100
-        end-if
-        
-        if input-line(i:1) is equal to 'L'
-            move 1 to is-valid
-            compute sum-val = sum-val + 50
-        end-if
-        
-        if input-line(i:1) is equal to 'X'
-            move 1 to is-valid
-            compute sum-val = sum-val + 10
-        end-if
-        
-        if input-line(i:1) is equal to 'V'
-            move 1 to is-valid
-            compute sum-val = sum-val + 5
-        end-if 
-        
-        if input-line(i:1) is equal to 'I'
-            move 1 to is-valid
-            compute sum-val = sum-val + 1
-        end-if
-        
-        *> Subtraction based on previous numeral
-        if is-valid is equal to 1
-            if prev-val is equal to 'I'
-                compute sum-val = sum-val - 2
-            end-if
-            if prev-val is equal to 'X' and (input-line(i:1) is equal to 'M' or 'D' or 'C' or 'L')
-                compute sum-val = sum-val - 2 * 10
+    move 0 to is-valid
+    move spaces to reject-reason
+    compute actual-len = loop + 1
+
+    if actual-len is greater than 1 and input-line(1:1) is equal to '_'
+        *> Vinculum notation: locate the underscore that closes the
+        *> overlined (x1000) segment
+        move 0 to vinc-end-pos
+        perform varying i from 2 by 1
+                until i is greater than actual-len or vinc-end-pos is greater than 0
+            if input-line(i:1) is equal to '_'
+                move i to vinc-end-pos
             end-if
-            if prev-val is equal to 'L' and (input-line(i:1) is equal to 'M' or 'D' or 'C')
-                compute sum-val = sum-val - 2 * 50
+        end-perform
+
+        if vinc-end-pos is greater than 0
+            compute thousands-len = vinc-end-pos - 2
+            move spaces to seg-text
+            if thousands-len is greater than 0
+                move input-line(2:thousands-len) to seg-text
             end-if
-            if prev-val is equal to 'C' and (input-line(i:1) is equal to 'M' or 'D')
-                compute sum-val = sum-val - 2 * 100
+            move thousands-len to seg-len
+            perform 9000-sum-segment
+            move seg-sum to thousands-sum
+
+            if seg-valid is equal to 0 or thousands-sum is equal to 0
+                                       or thousands-sum is greater than 3999
+                move 0 to is-valid
+                if seg-reason is equal to spaces
+                    move "BAD CHARACTER" to reject-reason
+                else
+                    move seg-reason to reject-reason
+                end-if
+            else
+                compute ones-len = actual-len - vinc-end-pos
+                move spaces to seg-text
+                if ones-len is greater than 0
+                    move input-line(vinc-end-pos + 1:ones-len) to seg-text
+                end-if
+                move ones-len to seg-len
+                perform 9000-sum-segment
+                move seg-sum to ones-sum
+
+                if ones-len is greater than 0 and
+                        (seg-valid is equal to 0 or ones-sum is greater than 999)
+                    move 0 to is-valid
+                    if seg-reason is equal to spaces
+                        move "BAD CHARACTER" to reject-reason
+                    else
+                        move seg-reason to reject-reason
+                    end-if
+                else
+                    move 1 to is-valid
+                    compute sum-val = (thousands-sum * 1000) + ones-sum
+                end-if
             end-if
-        end-if
-        
-        *> If an invalid numeral is detected, exit
-        if is-valid is equal to 0 and input-line is not equal to 'Q'
+        else
             move 0 to is-valid
-            move 0 to sum-val
-            display "Invalid numerals entered!"
-            exit perform
+            move "BAD CHARACTER" to reject-reason
+        end-if
+    else
+        move input-line to seg-text
+        move actual-len to seg-len
+        perform 9000-sum-segment
+        move seg-sum to sum-val
+        move seg-valid to is-valid
+        move seg-reason to reject-reason
+    end-if
+
+    exit program.
+
+*> ##################################################
+*> Parse seg-text left to right as four positional
+*> groups (thousands, hundreds, tens, ones), each of
+*> which must match the classic M{0,3} / (CM|CD|D?C{0,3})
+*> / (XC|XL|L?X{0,3}) / (IX|IV|V?I{0,3}) pattern, in that
+*> strict order. Any character left over once all four
+*> groups have matched means the numeral used a letter
+*> out of place, repeated a non-repeatable numeral or an
+*> illegal subtractive pair -- grammar a plain character
+*> scan can't catch.
+*> ##################################################
+9000-sum-segment.
+    move 0 to seg-sum
+    move 1 to seg-valid
+    move spaces to seg-reason
+    move 0 to has-bad-char
+    move 1 to grp-pos
+
+    if seg-len is equal to 0
+        move 0 to seg-valid
+        move "BAD CHARACTER" to seg-reason
+    else
+        *> Thousands place: zero to three M's, no subtraction above M
+        move 0 to grp-count
+        perform varying i from grp-pos by 1
+                until i is greater than seg-len or grp-count is equal to 3
+                      or seg-text(i:1) is not equal to 'M'
+            add 1 to grp-count
+        end-perform
+        compute seg-sum = seg-sum + (grp-count * 1000)
+        compute grp-pos = grp-pos + grp-count
+
+        perform 9100-hundreds-group
+        perform 9200-tens-group
+        perform 9300-ones-group
+
+        if grp-pos is not equal to seg-len + 1
+            move 0 to seg-valid
+            perform varying i from grp-pos by 1 until i is greater than seg-len
+                if seg-text(i:1) is not equal to 'I' and seg-text(i:1) is not equal to 'V'
+                   and seg-text(i:1) is not equal to 'X' and seg-text(i:1) is not equal to 'L'
+                   and seg-text(i:1) is not equal to 'C' and seg-text(i:1) is not equal to 'D'
+                   and seg-text(i:1) is not equal to 'M'
+                    move 1 to has-bad-char
+                end-if
+            end-perform
+            if has-bad-char is equal to 1
+                move "BAD CHARACTER" to seg-reason
+            else
+                move "BAD GRAMMAR" to seg-reason
+            end-if
         end-if
-    end-perform
-    
-    *> If the end is reached successfully, print out the input as well as the calculated value
-    if is-valid is equal to 1
-        move sum-val to int
-        display input-line int
+    end-if
+
+    if seg-valid is equal to 0
+        move 0 to seg-sum
     end-if.
+
+*> Hundreds place: CM(900), CD(400), or an optional D(500)
+*> followed by zero to three C's.
+9100-hundreds-group.
+    move 0 to grp-value
+    move 0 to grp-consumed
+    if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'C'
+                                                and seg-text(grp-pos + 1:1) is equal to 'M'
+        move 900 to grp-value
+        move 2 to grp-consumed
+    else
+        if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'C'
+                                                    and seg-text(grp-pos + 1:1) is equal to 'D'
+            move 400 to grp-value
+            move 2 to grp-consumed
+        else
+            if grp-pos is not greater than seg-len and seg-text(grp-pos:1) is equal to 'D'
+                move 500 to grp-value
+                move 1 to grp-consumed
+            end-if
+            move 0 to grp-count
+            compute grp-start = grp-pos + grp-consumed
+                    perform varying i from grp-start by 1
+                    until i is greater than seg-len or grp-count is equal to 3
+                          or seg-text(i:1) is not equal to 'C'
+                add 1 to grp-count
+            end-perform
+            compute grp-value = grp-value + (grp-count * 100)
+            compute grp-consumed = grp-consumed + grp-count
+        end-if
+    end-if
+    compute seg-sum = seg-sum + grp-value
+    compute grp-pos = grp-pos + grp-consumed.
+
+*> Tens place: XC(90), XL(40), or an optional L(50)
+*> followed by zero to three X's.
+9200-tens-group.
+    move 0 to grp-value
+    move 0 to grp-consumed
+    if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'X'
+                                                and seg-text(grp-pos + 1:1) is equal to 'C'
+        move 90 to grp-value
+        move 2 to grp-consumed
+    else
+        if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'X'
+                                                    and seg-text(grp-pos + 1:1) is equal to 'L'
+            move 40 to grp-value
+            move 2 to grp-consumed
+        else
+            if grp-pos is not greater than seg-len and seg-text(grp-pos:1) is equal to 'L'
+                move 50 to grp-value
+                move 1 to grp-consumed
+            end-if
+            move 0 to grp-count
+            compute grp-start = grp-pos + grp-consumed
+                    perform varying i from grp-start by 1
+                    until i is greater than seg-len or grp-count is equal to 3
+                          or seg-text(i:1) is not equal to 'X'
+                add 1 to grp-count
+            end-perform
+            compute grp-value = grp-value + (grp-count * 10)
+            compute grp-consumed = grp-consumed + grp-count
+        end-if
+    end-if
+    compute seg-sum = seg-sum + grp-value
+    compute grp-pos = grp-pos + grp-consumed.
+
+*> Ones place: IX(9), IV(4), or an optional V(5)
+*> followed by zero to three I's.
+9300-ones-group.
+    move 0 to grp-value
+    move 0 to grp-consumed
+    if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'I'
+                                                and seg-text(grp-pos + 1:1) is equal to 'X'
+        move 9 to grp-value
+        move 2 to grp-consumed
+    else
+        if grp-pos + 1 is not greater than seg-len and seg-text(grp-pos:1) is equal to 'I'
+                                                    and seg-text(grp-pos + 1:1) is equal to 'V'
+            move 4 to grp-value
+            move 2 to grp-consumed
+        else
+            if grp-pos is not greater than seg-len and seg-text(grp-pos:1) is equal to 'V'
+                move 5 to grp-value
+                move 1 to grp-consumed
+            end-if
+            move 0 to grp-count
+            compute grp-start = grp-pos + grp-consumed
+                    perform varying i from grp-start by 1
+                    until i is greater than seg-len or grp-count is equal to 3
+                          or seg-text(i:1) is not equal to 'I'
+                add 1 to grp-count
+            end-perform
+            compute grp-value = grp-value + grp-count
+            compute grp-consumed = grp-consumed + grp-count
+        end-if
+    end-if
+    compute seg-sum = seg-sum + grp-value
+    compute grp-pos = grp-pos + grp-consumed.
