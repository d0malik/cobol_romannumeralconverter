@@ -0,0 +1,154 @@
+*> ##################################################
+*> PROGRAM:     Decimal to Roman Converter (Extension)
+*> DESCRIPTION: This is the extension (function) for
+*>              converting a decimal value into its
+*>              roman numeral equivalent. Mirrors the
+*>              calling convention of CONV.
+*> NAME:        Daniel Domalik
+*> STUDENT ID:  0933553
+*> DATE:        03/23/2018
+*> COMPILER:    COBC
+*>
+*> MODIFICATION HISTORY
+*> DATE       BY   DESCRIPTION
+*> 08/09/2026 DD   Added reverse (decimal-to-roman) converter.
+*> 08/09/2026 DD   Roman-out/is-valid moved to linkage so the caller
+*>                 can route results to output/reject reporting instead
+*>                 of this subprogram displaying them itself.
+*> 08/09/2026 DD   Values above 3999 are now rendered with vinculum
+*>                 (overline) notation. Since a terminal cannot display
+*>                 a literal bar over a numeral, the overlined (x1000)
+*>                 portion is wrapped in underscores as a plain-text
+*>                 stand-in, e.g. 4000 is rendered as _IV_ and 4039 as
+*>                 _IV_XXXIX.
+*> 08/09/2026 DD   Removed the unused standard-output SELECT/FD left
+*>                 over from when this program displayed its own
+*>                 results; the caller has handled all output since
+*>                 roman-out/is-valid moved to linkage.
+*> ##################################################
+
+identification division.
+program-id. dconv.
+data division.
+working-storage section.
+01 dec-val        pic 9(10) value 0.
+01 remain         pic 9(10) value 0.
+01 out-ptr        pic s9(4) usage is computational value 1.
+01 thousands-part pic 9(7) value 0.
+01 ones-part      pic 9(7) value 0.
+01 build-val      pic 9(7) value 0.
+linkage section.
+01 loop        pic 9(2).
+77 input-line  pic x(30).
+77 roman-out   pic x(30).
+77 is-valid    pic 9(1).
+procedure division using input-line, loop, roman-out, is-valid.
+    move 0 to is-valid
+    move 0 to dec-val
+    move spaces to roman-out
+    move 1 to out-ptr
+
+    *> Convert the incoming digit string to a numeric value
+    move function numval(input-line(1:loop)) to dec-val
+
+    *> Values from 1 to 3999 are rendered plainly; values up to
+    *> 3999999 are rendered using vinculum notation on the thousands
+    if dec-val is greater than 0 and dec-val is not greater than 3999999
+        move 1 to is-valid
+    end-if
+
+    if is-valid is equal to 1
+        if dec-val is greater than 3999
+            divide dec-val by 1000 giving thousands-part
+            compute ones-part = dec-val - (thousands-part * 1000)
+
+            *> Overlined (x1000) segment, bracketed in underscores as
+            *> the plain-text stand-in for the vinculum bar
+            move thousands-part to build-val
+            string '_' delimited by size into roman-out with pointer out-ptr
+            perform 9000-build-numeral
+            string '_' delimited by size into roman-out with pointer out-ptr
+
+            move ones-part to build-val
+            perform 9000-build-numeral
+        else
+            move dec-val to build-val
+            perform 9000-build-numeral
+        end-if
+    end-if
+
+    *> If the value cannot be represented, leave the result blank
+    *> and let the caller report the failure
+    if is-valid is equal to 0
+        move spaces to roman-out
+    end-if
+
+    exit program.
+
+9000-build-numeral.
+    move build-val to remain
+
+    perform until remain < 1000
+        string 'M' delimited by size into roman-out with pointer out-ptr
+        subtract 1000 from remain
+    end-perform
+
+    if remain is greater than or equal to 900
+        string 'CM' delimited by size into roman-out with pointer out-ptr
+        subtract 900 from remain
+    end-if
+
+    perform until remain < 500
+        string 'D' delimited by size into roman-out with pointer out-ptr
+        subtract 500 from remain
+    end-perform
+
+    if remain is greater than or equal to 400
+        string 'CD' delimited by size into roman-out with pointer out-ptr
+        subtract 400 from remain
+    end-if
+
+    perform until remain < 100
+        string 'C' delimited by size into roman-out with pointer out-ptr
+        subtract 100 from remain
+    end-perform
+
+    if remain is greater than or equal to 90
+        string 'XC' delimited by size into roman-out with pointer out-ptr
+        subtract 90 from remain
+    end-if
+
+    perform until remain < 50
+        string 'L' delimited by size into roman-out with pointer out-ptr
+        subtract 50 from remain
+    end-perform
+
+    if remain is greater than or equal to 40
+        string 'XL' delimited by size into roman-out with pointer out-ptr
+        subtract 40 from remain
+    end-if
+
+    perform until remain < 10
+        string 'X' delimited by size into roman-out with pointer out-ptr
+        subtract 10 from remain
+    end-perform
+
+    if remain is greater than or equal to 9
+        string 'IX' delimited by size into roman-out with pointer out-ptr
+        subtract 9 from remain
+    end-if
+
+    perform until remain < 5
+        string 'V' delimited by size into roman-out with pointer out-ptr
+        subtract 5 from remain
+    end-perform
+
+    if remain is greater than or equal to 4
+        string 'IV' delimited by size into roman-out with pointer out-ptr
+        subtract 4 from remain
+    end-if
+
+    perform until remain < 1
+        string 'I' delimited by size into roman-out with pointer out-ptr
+        subtract 1 from remain
+    end-perform.
