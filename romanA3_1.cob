@@ -1,11 +1,31 @@
 *> ############################################
 *> PROGRAM:     Roman Numeral Converter (Main)
-*> DESCRIPTION: This program acts as a
-*>              roman numeral converter
+*> DESCRIPTION: Menu-driven roman numeral converter -- interactive
+*>              convert/reverse-convert/validate, plus batch file
+*>              and multi-file driver conversion with checkpoint/
+*>              restart and control totals.
 *> NAME:        Daniel Domalik
 *> STUDENT ID:  0933553
 *> DATE:        03/23/2018
 *> COMPILER:    COBC
+*>
+*> MODIFICATION HISTORY
+*> DATE       BY   DESCRIPTION
+*> 08/09/2026 DD   Batch records are counted into tot-read/tot-valid/
+*>                 tot-reject and written to output-file/reject-file
+*>                 unconditionally -- a numeral that reads "Q" is data,
+*>                 not the interactive quit sentinel, and must not be
+*>                 silently dropped from the control totals.
+*> 08/09/2026 DD   A restart (restart-count > 0) now opens output-file
+*>                 and reject-file EXTEND instead of OUTPUT so rows
+*>                 already written before the restart point survive;
+*>                 falls back to OPEN OUTPUT if EXTEND finds nothing to
+*>                 extend (archived/missing prior output).
+*> 08/09/2026 DD   A run that reaches end-of-file on its own clears its
+*>                 checkpoint instead of recording one, so a completed
+*>                 file isn't mistaken for an interrupted one and
+*>                 skipped wholesale on the next run (notably the next
+*>                 driver-file run over the same list).
 *> ############################################
 
 identification division.
@@ -16,8 +36,25 @@ file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
     select input-file
-    assign to input-filename
-    organization is line sequential.
+    assign to dynamic input-filename
+    organization is line sequential
+    file status is ws-input-status.
+    select output-file
+    assign to dynamic output-filename
+    organization is line sequential
+    file status is ws-output-status.
+    select reject-file
+    assign to dynamic reject-filename
+    organization is line sequential
+    file status is ws-reject-status.
+    select checkpoint-file
+    assign to dynamic checkpoint-filename
+    organization is line sequential
+    file status is ws-checkpoint-status.
+    select driver-file
+    assign to dynamic driver-control-file
+    organization is line sequential
+    file status is ws-driver-status.
 data division.
 file section.
 fd standard-input.
@@ -25,20 +62,66 @@ fd standard-input.
 fd standard-output.
     01 stdout-record pic x(80).
 fd input-file.
-    01 input-record pic x(20).
+    copy batchrec.
+fd driver-file.
+    copy driverrec.
+fd output-file.
+    01 output-record.
+        05 output-id        pic x(10).
+        05 filler           pic x(02) value spaces.
+        05 output-numeral   pic x(30).
+        05 filler           pic x(02) value spaces.
+        05 output-decimal   pic z(9)9.
+fd reject-file.
+    01 reject-record.
+        05 reject-id        pic x(10).
+        05 filler           pic x(02) value spaces.
+        05 reject-numeral   pic x(30).
+        05 filler           pic x(02) value spaces.
+        05 reject-reason    pic x(20).
+fd checkpoint-file.
+    01 checkpoint-record.
+        05 checkpoint-count pic 9(7).
 working-storage section.
-01 int            pic z(04)9.
+01 int            pic z(06)9.
 01 loop           pic 9(2) value 0.
 01 ws-end-of-file pic a(1).
 01 prev-val       pic x(1).
-01 input-filename pic x(64) value ' '.
+01 input-filename      pic x(64) value ' '.
+01 output-filename     pic x(68) value ' '.
+01 reject-filename     pic x(68) value ' '.
+01 checkpoint-filename pic x(68) value ' '.
+01 driver-control-file pic x(64) value ' '.
 01 is-alphabet    pic x(1) value 'n'.
 01 is-valid       pic 9(1) value 0.
+01 menu-input     pic x(1) value ' '.
+01 quit-flag      pic x(1) value 'n'.
+01 mode-quit      pic x(1) value 'n'.
+01 ws-driver-eof  pic a(1) value 'n'.
+01 ws-checkpoint-status pic x(2) value '00'.
+01 ws-output-status     pic x(2) value '00'.
+01 ws-reject-status     pic x(2) value '00'.
+01 ws-input-status      pic x(2) value '00'.
+01 ws-driver-status     pic x(2) value '00'.
 77 get-line       pic x(30) value " ".
 77 input-line     pic x(30).
+77 roman-out      pic x(30) value spaces.
 77 sum-val        pic 9(10).
-77 is-file        pic 9(1) value 0.
+77 reason-msg     pic x(20) value spaces.
 77 i              pic s99 usage is computational.
+77 tot-read       pic 9(7) value 0.
+77 tot-valid      pic 9(7) value 0.
+77 tot-reject     pic 9(7) value 0.
+77 tot-sum        pic 9(12) value 0.
+77 current-id     pic x(10) value spaces.
+77 current-label  pic x(10) value spaces.
+77 rec-num        pic 9(7) value 0.
+77 restart-count  pic 9(7) value 0.
+77 checkpoint-interval pic 9(7) value 1000.
+77 grand-tot-read   pic 9(8) value 0.
+77 grand-tot-valid  pic 9(8) value 0.
+77 grand-tot-reject pic 9(8) value 0.
+77 grand-tot-sum    pic 9(13) value 0.
 
 procedure division.
 
@@ -48,71 +131,398 @@ open input standard-input, output standard-output
     display " "
     display "Hello! Welcome to the Roman Numeral Converter."
     display " "
-    display "Simply enter a roman numeral and it will be converted."
-    display " "
-    display "To read in a file, enter the > character followed by the file name."
-    display "    e.g. >numerals OR >numerals.ext"
-    display " "
     display "--------------------------------------------------------------------"
+
+    perform until quit-flag is equal to 'y'
+        display " "
+        display "         Roman Numeral Converter - Main Menu"
+        display "-----------------------------------------------"
+        display "  1. Convert a roman numeral to a decimal value"
+        display "  2. Convert a decimal value to a roman numeral"
+        display "  3. Batch convert a file of roman numerals"
+        display "  4. Validate a roman numeral only"
+        display "  5. Batch convert multiple files via a driver file"
+        display "  6. Quit"
+        display "-----------------------------------------------"
+        display "Enter your choice (1-6): "
+        move " " to get-line
+        read standard-input into get-line
+        move get-line(1:1) to menu-input
+
+        if menu-input is equal to '1'
+            perform 2000-convert-roman
+        end-if
+        if menu-input is equal to '2'
+            perform 3000-convert-decimal
+        end-if
+        if menu-input is equal to '3'
+            perform 4000-batch-convert
+        end-if
+        if menu-input is equal to '4'
+            perform 5000-validate-only
+        end-if
+        if menu-input is equal to '5'
+            perform 6000-driver-batch
+        end-if
+        if menu-input is equal to '6'
+            move 'y' to quit-flag
+        end-if
+    end-perform
+
+    close standard-input
+    close standard-output
+    stop run.
+
+*> ##################################################
+*> Interactively convert roman numerals to their
+*> decimal value until the user enters Q
+*> ##################################################
+2000-convert-roman.
     display " "
-    display "         Roman Numeral Converter"
-    display "-----------------    ----------------------"
-    display "  Roman Numeral        Decimal Equivalent"
-    perform until input-line is equal to "q" or "Q"
+    display "Enter a roman numeral to convert (Q to return to the menu):"
+    move 'n' to mode-quit
+    perform until mode-quit is equal to 'y'
         move " " to get-line
-        move " " to input-line
         move 'n' to is-alphabet
         move 0 to loop
-        move 0 to is-file
-        move 0 to sum-val
         read standard-input into get-line
-        
-        *> Max length of 25 for entered numeral
         perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
             if get-line (loop : 1) not = space
                 move 'y' to is-alphabet
             end-if
         end-perform
-        
-        *> Check if file character is in input
-        perform varying i from 1 by 1 until i is greater than (loop + 1)
-            if get-line(i:1) is equal to '>'
-                move 1 to is-file
+        move function upper-case(get-line) to input-line
+        if input-line is equal to 'Q'
+            move 'y' to mode-quit
+        else
+            move 0 to is-valid
+            move 0 to sum-val
+            move spaces to reason-msg
+            call "conv" using input-line, loop, sum-val, is-valid, reason-msg
+            if is-valid is equal to 1
+                move sum-val to int
+                display input-line int
+            else
+                display "Invalid numerals entered!"
+            end-if
+        end-if
+    end-perform.
+
+*> ##################################################
+*> Interactively convert decimal values to their
+*> roman numeral equivalent until the user enters Q
+*> ##################################################
+3000-convert-decimal.
+    display " "
+    display "Enter a decimal value to convert (Q to return to the menu):"
+    move 'n' to mode-quit
+    perform until mode-quit is equal to 'y'
+        move " " to get-line
+        move 'n' to is-alphabet
+        move 0 to loop
+        read standard-input into get-line
+        perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
+            if get-line (loop : 1) not = space
+                move 'y' to is-alphabet
             end-if
         end-perform
-        
-        *> If file character is in input, read in file
-        if is-file is equal to 1
+        move function upper-case(get-line) to input-line
+        if input-line is equal to 'Q'
+            move 'y' to mode-quit
+        else
+            move 0 to is-valid
+            move spaces to roman-out
+            add 1 to loop
+            call "dconv" using input-line, loop, roman-out, is-valid
+            if is-valid is equal to 1
+                display input-line roman-out
+            else
+                display "Invalid decimal value entered!"
+            end-if
+        end-if
+    end-perform.
+
+*> ##################################################
+*> Batch convert a file of roman numerals, with
+*> restart/checkpoint support and end-of-run totals
+*> ##################################################
+4000-batch-convert.
+    display " "
+    display "Enter the file name to batch convert:"
+    move " " to get-line
+    move 'n' to is-alphabet
+    move 0 to loop
+    read standard-input into get-line
+    perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
+        if get-line (loop : 1) not = space
+            move 'y' to is-alphabet
+        end-if
+    end-perform
+    move get-line to input-filename
+    move spaces to current-label
+
+    display "Enter restart record number (0 for none): "
+    move spaces to get-line
+    read standard-input into get-line
+    if get-line is equal to spaces
+        move 0 to restart-count
+    else
+        move function numval(get-line) to restart-count
+    end-if
+
+    perform 4500-process-one-file.
+
+*> ##################################################
+*> Convert a single batch file named in input-filename,
+*> starting after restart-count records. Shared by the
+*> single-file menu option and the multi-file driver.
+*> ##################################################
+4500-process-one-file.
+    display input-filename
+    move 'n' to ws-end-of-file
+    move 0 to tot-read
+    move 0 to tot-valid
+    move 0 to tot-reject
+    move 0 to tot-sum
+    open input input-file
+
+    *> A missing or mistyped file name must not abend the run -- report
+    *> it and let the caller move on (back to the menu for a single
+    *> file, or on to the next listed file for the driver) instead of
+    *> crashing the whole session.
+    if ws-input-status is not equal to '00'
+        display "Unable to open batch input file " input-filename
+        display "    File status: " ws-input-status
+    else
+        move spaces to output-filename
+        string input-filename delimited by space
+               '.out' delimited by size
+               into output-filename
+
+        move spaces to reject-filename
+        string input-filename delimited by space
+               '.rej' delimited by size
+               into reject-filename
+
+        *> A restart picks up mid-file, so the rows already written to
+        *> .out/.rej by the run before the restart must be kept, not
+        *> truncated -- extend both files instead of overwriting them.
+        *> If the prior .out/.rej were archived away or never existed
+        *> (a fresh file restarted by mistake), EXTEND reports file-not-
+        *> found -- fall back to OUTPUT instead of aborting the run.
+        if restart-count is greater than 0
+            open extend output-file
+            if ws-output-status is not equal to '00'
+                open output output-file
+            end-if
+            open extend reject-file
+            if ws-reject-status is not equal to '00'
+                open output reject-file
+            end-if
+        else
+            open output output-file
+            open output reject-file
+        end-if
+
+        move spaces to checkpoint-filename
+        string input-filename delimited by space
+               '.ckp' delimited by size
+               into checkpoint-filename
+
+        if restart-count is greater than 0
+            display "Resuming after record " restart-count
+        end-if
+
+        move 0 to rec-num
+
+        perform until ws-end-of-file = 'y'
             move 0 to loop
+            move 0 to is-valid
             move 0 to sum-val
-            move " " to input-line
+            move spaces to reason-msg
             move 'n' to is-alphabet
-            move 'n' to ws-end-of-file
-            move get-line(2:) to input-filename
-            display input-filename
-            open input input-file
-            
-            perform until ws-end-of-file = 'y'
-                move 0 to loop
-                move 'n' to is-alphabet
-                read input-file into input-record
-                at end move 'y' to ws-end-of-file
-                not at end    
-                    move input-record to get-line
+            read input-file
+            at end move 'y' to ws-end-of-file
+            not at end
+                add 1 to rec-num
+                if rec-num is greater than restart-count
+                    move input-id to current-id
+                    move input-numeral to get-line
                     perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
                         if get-line (loop : 1) not = space
                             move 'y' to is-alphabet
                         end-if
                     end-perform
                     move function upper-case(get-line) to input-line
-                    call "conv" using input-line, loop
-                    end-read
-                end-perform
-                close input-file
+                    *> Batch records are data, not interactive keystrokes --
+                    *> a numeral that happens to read "Q" is just another
+                    *> value to convert or reject, never a quit sentinel.
+                    add 1 to tot-read
+                    call "conv" using input-line, loop, sum-val, is-valid, reason-msg
+                    if is-valid is equal to 1
+                        add 1 to tot-valid
+                        add sum-val to tot-sum
+                        move spaces to output-record
+                        move current-id to output-id
+                        move input-line to output-numeral
+                        move sum-val to output-decimal
+                        write output-record
+                    else
+                        add 1 to tot-reject
+                        display "Invalid numerals entered!"
+                        move spaces to reject-record
+                        move current-id to reject-id
+                        move input-line to reject-numeral
+                        move reason-msg to reject-reason
+                        write reject-record
+                    end-if
+
+                    *> Drop a checkpoint marker periodically so a
+                    *> killed run can be restarted from here
+                    if function mod(rec-num, checkpoint-interval) is equal to 0
+                        open output checkpoint-file
+                        move rec-num to checkpoint-count
+                        write checkpoint-record
+                        close checkpoint-file
+                    end-if
+                end-if
+                end-read
+            end-perform
+
+        *> The file was read through to end-of-file, so this run finished
+        *> cleanly rather than being interrupted -- clear the checkpoint
+        *> (truncate it to empty) instead of recording a restart point, or
+        *> the next run would read this record back as "already done" and
+        *> skip every row, even though nothing is actually left to resume.
+        open output checkpoint-file
+        close checkpoint-file
+
+        close input-file
+        close output-file
+        close reject-file
+
+        display " "
+        display "--------------------------------------------------------------------"
+        display "Batch run control totals for " current-label " " input-filename
+        display "    Records read     : " tot-read
+        display "    Records converted: " tot-valid
+        display "    Records rejected : " tot-reject
+        display "    Sum of decimal values: " tot-sum
+        display "--------------------------------------------------------------------"
+    end-if.
+
+*> ##################################################
+*> Interactively validate roman numerals (grammar and
+*> character checks only, no decimal value reported)
+*> until the user enters Q
+*> ##################################################
+5000-validate-only.
+    display " "
+    display "Enter a roman numeral to validate (Q to return to the menu):"
+    move 'n' to mode-quit
+    perform until mode-quit is equal to 'y'
+        move " " to get-line
+        move 'n' to is-alphabet
+        move 0 to loop
+        read standard-input into get-line
+        perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
+            if get-line (loop : 1) not = space
+                move 'y' to is-alphabet
             end-if
-            
-            if is-file is equal to 0
-                move function upper-case(get-line) to input-line
-                call "conv" using input-line, loop
+        end-perform
+        move function upper-case(get-line) to input-line
+        if input-line is equal to 'Q'
+            move 'y' to mode-quit
+        else
+            move 0 to is-valid
+            move 0 to sum-val
+            move spaces to reason-msg
+            call "conv" using input-line, loop, sum-val, is-valid, reason-msg
+            if is-valid is equal to 1
+                display input-line " VALID"
+            else
+                display input-line " INVALID - " reason-msg
             end-if
+        end-if
     end-perform.
+
+*> ##################################################
+*> Batch convert multiple files listed in a driver
+*> (control) file, one label/filename pair per record.
+*> Each listed file is processed the same way as the
+*> single-file option, then combined into a grand total.
+*> ##################################################
+6000-driver-batch.
+    display " "
+    display "Enter the driver (control) file name:"
+    move " " to get-line
+    move 'n' to is-alphabet
+    move 0 to loop
+    read standard-input into get-line
+    perform varying loop from 25 by -1 until loop < 1 or is-alphabet = 'y'
+        if get-line (loop : 1) not = space
+            move 'y' to is-alphabet
+        end-if
+    end-perform
+    move get-line to driver-control-file
+    open input driver-file
+
+    *> A missing or mistyped driver file name must not abend the
+    *> session -- report it and return to the menu instead of
+    *> crashing the whole run.
+    if ws-driver-status is not equal to '00'
+        display "Unable to open driver (control) file " driver-control-file
+        display "    File status: " ws-driver-status
+    else
+        move 0 to grand-tot-read
+        move 0 to grand-tot-valid
+        move 0 to grand-tot-reject
+        move 0 to grand-tot-sum
+        move 'n' to ws-driver-eof
+
+        perform until ws-driver-eof = 'y'
+            read driver-file
+            at end move 'y' to ws-driver-eof
+            not at end
+                move driver-label to current-label
+                move driver-filename in driver-record to input-filename
+
+                *> If a checkpoint from a prior killed run already exists
+                *> for this listed file, resume from it automatically
+                *> instead of starting back at record one.
+                move spaces to checkpoint-filename
+                string input-filename delimited by space
+                       '.ckp' delimited by size
+                       into checkpoint-filename
+                move 0 to restart-count
+                open input checkpoint-file
+                if ws-checkpoint-status is equal to '00'
+                    read checkpoint-file
+                        not at end move checkpoint-count to restart-count
+                    end-read
+                    close checkpoint-file
+                end-if
+
+                *> A bad listed file name is reported and skipped by
+                *> 4500-process-one-file itself (tot-read/tot-valid/
+                *> tot-reject/tot-sum come back zeroed), so the driver
+                *> just keeps going on to the next listed file.
+                perform 4500-process-one-file
+                add tot-read   to grand-tot-read
+                add tot-valid  to grand-tot-valid
+                add tot-reject to grand-tot-reject
+                add tot-sum    to grand-tot-sum
+                end-read
+            end-perform
+
+        close driver-file
+
+        display " "
+        display "======================================================================"
+        display "Combined control totals for driver file " driver-control-file
+        display "    Records read     : " grand-tot-read
+        display "    Records converted: " grand-tot-valid
+        display "    Records rejected : " grand-tot-reject
+        display "    Sum of decimal values: " grand-tot-sum
+        display "======================================================================"
+    end-if.
